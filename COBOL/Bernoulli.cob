@@ -1,57 +1,607 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BERNOULLI.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CONTROL-CARD-FILE ASSIGN TO "BERNCARD"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CARD-STATUS.
+
+	SELECT BERN-OUT-FILE ASSIGN TO "BERNOUT"
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-OUT-STATUS.
+
+	SELECT CHECKPOINT-FILE ASSIGN TO "BERNCKPT"
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-CKPT-STATUS.
+
+	SELECT AUDIT-LOG-FILE ASSIGN TO "BERNAUDT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-AUDIT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-CARD-FILE.
+01  CONTROL-CARD-RECORD.
+	05 CC-UPPER-BOUND   pic 9(3).
+	05 CC-MODE          pic X.
+	05 CC-TARGET-ORDER  pic 9(3).
+	05 FILLER           pic X(73).
+
+FD  BERN-OUT-FILE
+	RECORDING MODE IS F
+	RECORD CONTAINS 56 CHARACTERS.
+01  BERN-OUT-RECORD.
+	05 OUT-ORDER          pic 9(3).
+	05 OUT-VALUE          pic S9(2)V9(7).
+	05 OUT-OVERFLOW-FLAG  pic X.
+	05 OUT-NUMERATOR      pic S9(18).
+	05 OUT-DENOMINATOR    pic 9(18).
+	05 FILLER             pic X(7).
+
+FD  CHECKPOINT-FILE
+	RECORDING MODE IS F.
+01  CHECKPOINT-RECORD.
+	05 CKPT-LAST-M   pic 9(3).
+	05 CKPT-TABLE.
+		10 CKPT-ENTRY OCCURS 51 TIMES.
+			COPY BERNTAB
+				REPLACING ==10 B-OVERFLOW-FLAG== BY ==15 CKPT-B-OVERFLOW-FLAG==
+				          ==B-OVERFLOWED==       BY ==CKPT-B-OVERFLOWED==
+				          ==B-NOT-OVERFLOWED==   BY ==CKPT-B-NOT-OVERFLOWED==
+				          ==10 B-NUMERATOR==     BY ==15 CKPT-B-NUMERATOR==
+				          ==10 B-DENOMINATOR==   BY ==15 CKPT-B-DENOMINATOR==
+				          ==10 B==               BY ==15 CKPT-B==.
+
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-RECORD.
+	05 AUDIT-RUN-DATE     pic 9(8).
+	05 FILLER             pic X.
+	05 AUDIT-RUN-TIME     pic 9(6).
+	05 FILLER             pic X.
+	05 AUDIT-UPPER-BOUND  pic 9(3).
+	05 FILLER             pic X.
+	05 AUDIT-ROW-COUNT    pic 9(3).
+
 WORKING-STORAGE SECTION.
-	77 bm pic S9(10)V9(15).
+	77 bm pic S9(18)V9(15).
 	77 y pic S9(10)V9(15).
-	77 m pic 9(2).
-	77 k pic 9(2).
-	77 r pic S9(10)V9(15).
-	77 i pic 9(2).
+	77 m pic 9(3).
+	77 k pic 9(3).
+	*> r is always an exact integer (a binomial coefficient), carried
+	*> forward across k by 2100-COMPUTE-ORDER's Pascal's-triangle step
+	*> instead of being rebuilt from scratch each pass; sized to match
+	*> the numerator/denominator capacity (S9(18)) so C(m+1,k) does not
+	*> wrap for any order up to WS-TABLE-MAX-ORDER before the
+	*> exact-fraction arithmetic even sees it.
+	77 r pic S9(18).
+	*> the compiler mishandles compound arithmetic (add/subtract mixed with
+	*> multiply/divide of high-precision fields) inside a single COMPUTE, so
+	*> these hold intermediate terms that used to be computed inline.
+	77 WS-TERM pic S9(4).
+	77 WS-DIVISOR pic 9(4).
+	77 WS-PROD pic S9(18)V9(15).
 	77 disp pic S9(2)V9(7).
+	77 WS-UPPER-BOUND pic 9(3) value 19.
+	77 WS-CARD-STATUS pic X(2).
+	77 WS-MODE pic X value "F".
+		88 WS-MODE-FULL  value "F".
+		88 WS-MODE-PATCH value "P".
+	77 WS-TARGET-ORDER pic 9(3).
+	77 WS-OVERFLOW-FLAG pic X value "N".
+		88 WS-OVERFLOWED value "Y".
+		88 WS-NOT-OVERFLOWED value "N".
+	77 WS-TABLE-MAX-ORDER pic 9(3) value 50.
+	*> the highest upper bound a control card may actually request.
+	*> 2100-COMPUTE-ORDER's K loop runs WS-CHECK-SUB as far as
+	*> (requested bound + 2) -- the same one-ahead lookahead ceiling
+	*> 8100-CHECK-SUBSCRIPT allows for -- so the table's OCCURS 51
+	*> capacity (WS-TABLE-MAX-ORDER + 1) limits the requestable bound
+	*> itself to one less than WS-TABLE-MAX-ORDER.
+	77 WS-MAX-REQUEST-ORDER pic 9(3).
+	77 WS-CHECK-SUB pic 9(3).
+	77 WS-M-START pic 9(3).
+	77 WS-LAST-DONE pic 9(3) value 0.
+	77 WS-CKPT-STATUS pic X(2).
+	77 WS-CHECKPOINT-INTERVAL pic 9(3) value 5.
+	77 WS-OUT-IDX pic 9(3).
+	77 WS-OUT-STATUS pic X(2).
+	77 WS-SAVE-B pic S9(10)V9(15).
+	77 WS-SAVE-NUMERATOR pic S9(18).
+	77 WS-SAVE-DENOMINATOR pic 9(18).
+	77 WS-SAVE-OVERFLOW-FLAG pic X.
+	77 WS-AUDIT-STATUS pic X(2).
+	77 WS-RUN-DATE pic 9(8).
+	77 WS-RUN-TIME pic 9(6).
+	77 WS-OUT-EXTENT pic 9(3) value 0.
+	77 WS-BM-NUM pic S9(18).
+	77 WS-BM-DEN pic 9(18).
+	77 WS-FRAC-A-NUM pic S9(18).
+	77 WS-FRAC-A-DEN pic 9(18).
+	77 WS-FRAC-B-NUM pic S9(18).
+	77 WS-FRAC-B-DEN pic 9(18).
+	77 WS-GCD-A pic S9(18).
+	77 WS-GCD-B pic S9(18).
+	77 WS-GCD-REM pic S9(18).
+	77 WS-FRAC-OVERFLOW-FLAG pic X value "N".
+		88 WS-FRAC-OVERFLOWED value "Y".
+		88 WS-FRAC-NOT-OVERFLOWED value "N".
 	01 WS-TABLE.
-		05 B pic S9(10)V9(15) OCCURS 20 TIMES.
+		05 B-ENTRY OCCURS 51 TIMES.
+			COPY BERNTAB.
 
 
 
 PROCEDURE DIVISION.
+0000-MAIN-PROCESS.
+	PERFORM 1000-INITIALIZE
+	IF WS-MODE-PATCH
+		PERFORM 2050-PATCH-ONE-ORDER
+	ELSE
+		PERFORM 2000-BUILD-TABLE
+	END-IF
+	PERFORM 4000-WRITE-OUTPUT
+	PERFORM 5000-WRITE-AUDIT-LOG
+	STOP RUN.
+
+1000-INITIALIZE.
+	PERFORM 1100-READ-CONTROL-CARD
+	IF WS-MODE-PATCH
+		PERFORM 1300-READ-BACK-OUTPUT
+	ELSE
+		PERFORM 1200-RESTORE-CHECKPOINT
+	END-IF.
+
+1100-READ-CONTROL-CARD.
+	move 19 to WS-UPPER-BOUND
+	move "F" to WS-MODE
+	OPEN INPUT CONTROL-CARD-FILE
+	IF WS-CARD-STATUS = "00"
+		READ CONTROL-CARD-FILE
+			AT END
+				CONTINUE
+			NOT AT END
+				IF CC-UPPER-BOUND > 0
+					move CC-UPPER-BOUND to WS-UPPER-BOUND
+				END-IF
+				IF CC-MODE = "P"
+					move "P" to WS-MODE
+					move CC-TARGET-ORDER to WS-TARGET-ORDER
+				END-IF
+		END-READ
+		CLOSE CONTROL-CARD-FILE
+	END-IF
+	COMPUTE WS-MAX-REQUEST-ORDER = WS-TABLE-MAX-ORDER - 1
+	IF WS-UPPER-BOUND > WS-MAX-REQUEST-ORDER
+		DISPLAY "FATAL: REQUESTED UPPER BOUND " WS-UPPER-BOUND
+			" EXCEEDS TABLE CAPACITY (MAX ORDER "
+			WS-MAX-REQUEST-ORDER ")"
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	*> a patch card's own upper bound is not trustworthy as the table's
+	*> real extent -- it defaults to 19 regardless of how far a prior
+	*> full build actually went, and patch mode never performs
+	*> 2000-BUILD-TABLE to make it so. Only the card value itself (not
+	*> 1 or positive) is sanity-checked here; the authoritative range
+	*> check against the real existing table is in 1300-READ-BACK-OUTPUT,
+	*> once WS-OUT-EXTENT is known.
+	IF WS-MODE-PATCH
+		IF WS-TARGET-ORDER < 1
+			DISPLAY "FATAL: PATCH TARGET ORDER " WS-TARGET-ORDER
+				" MUST BE AT LEAST 1"
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+	END-IF.
+
+1200-RESTORE-CHECKPOINT.
+	move 1 to WS-M-START
+	OPEN INPUT CHECKPOINT-FILE
+	IF WS-CKPT-STATUS = "00"
+		READ CHECKPOINT-FILE
+			AT END
+				CONTINUE
+			NOT AT END
+				MOVE CKPT-TABLE TO WS-TABLE
+				COMPUTE WS-M-START = CKPT-LAST-M + 1
+				*> a checkpoint's orders are already complete through
+				*> CKPT-LAST-M whether or not this run's requested bound
+				*> calls for computing any further ones (e.g. simply
+				*> rerunning the same control card, or rerunning with a
+				*> lower bound, leaves 2000-BUILD-TABLE's loop body never
+				*> executing) -- record that now so 4000-WRITE-OUTPUT and
+				*> 5000-WRITE-AUDIT-LOG still reflect the table's true
+				*> extent instead of treating nothing-computed-this-run
+				*> as nothing-exists.
+				MOVE CKPT-LAST-M TO WS-LAST-DONE
+				DISPLAY "RESUMING FROM CHECKPOINT AFTER ORDER "
+					CKPT-LAST-M
+		END-READ
+		CLOSE CHECKPOINT-FILE
+	END-IF
+	IF WS-M-START = 1
+		move 1 to B (1)
+		move 1 to B-NUMERATOR (1)
+		move 1 to B-DENOMINATOR (1)
+	END-IF.
+
+1300-READ-BACK-OUTPUT.
+	*> patch mode: reuse a previously-produced BERNOUT as the starting
+	*> WS-TABLE instead of rebuilding from B(1) forward, since each
+	*> B(m+1) only depends on already-computed lower entries.
 	move 1 to B (1)
-	move 1 to m
-	move B (1) to disp
-	DISPLAY disp
-		
-	
-	perform until m greater than 19
-		move 0 to y
-		move 0 to bm
-		move 0 to k
-		perform until k greater than (m + 1)
-			move 1 to r
-			
-			move 1 to i
-			perform until i greater than k
-				COMPUTE r = r * (m + 2 - i) / i
-				add 1 to i
-			end-perform
-					
-			
-			COMPUTE bm = bm - (r * B (k + 1))
-			
-			
-			add 1 to k
-
-		end-perform
-		
-		COMPUTE y = bm / (m + 1)
-		
-		move y to B (m + 1)
+	move 1 to B-NUMERATOR (1)
+	move 1 to B-DENOMINATOR (1)
+	move 0 to WS-OUT-EXTENT
+	OPEN INPUT BERN-OUT-FILE
+	IF WS-OUT-STATUS NOT = "00"
+		DISPLAY "FATAL: NO EXISTING BERNOUT TO PATCH (STATUS "
+			WS-OUT-STATUS ")"
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	PERFORM UNTIL WS-OUT-STATUS = "10"
+		READ BERN-OUT-FILE
+			AT END
+				CONTINUE
+			NOT AT END
+				IF WS-OUT-STATUS NOT = "00"
+					DISPLAY "FATAL: ERROR READING BERNOUT TO PATCH (STATUS "
+						WS-OUT-STATUS ")"
+					MOVE 16 TO RETURN-CODE
+					STOP RUN
+				END-IF
+				COMPUTE WS-CHECK-SUB = OUT-ORDER + 1
+				PERFORM 8100-CHECK-SUBSCRIPT
+				MOVE OUT-VALUE      TO B (OUT-ORDER + 1)
+				MOVE OUT-OVERFLOW-FLAG TO B-OVERFLOW-FLAG (OUT-ORDER + 1)
+				MOVE OUT-NUMERATOR  TO B-NUMERATOR (OUT-ORDER + 1)
+				MOVE OUT-DENOMINATOR TO B-DENOMINATOR (OUT-ORDER + 1)
+				IF OUT-ORDER > WS-OUT-EXTENT
+					MOVE OUT-ORDER TO WS-OUT-EXTENT
+				END-IF
+		END-READ
+	END-PERFORM
+	CLOSE BERN-OUT-FILE
+	*> 2100-COMPUTE-ORDER's recurrence for the target order only reads
+	*> genuine lower entries B(1) through B(WS-TARGET-ORDER); B(m+1) and
+	*> B(m+2) are zeroed by the caller before the recompute regardless
+	*> of what BERNOUT held, so they do not need to have been read back.
+	*> If the file read back does not even reach the target order, those
+	*> genuine lower entries were never populated and would silently
+	*> feed zero/default values into the recurrence.
+	IF WS-TARGET-ORDER > WS-OUT-EXTENT
+		DISPLAY "FATAL: EXISTING BERNOUT ONLY HAS ORDERS 1 THROUGH "
+			WS-OUT-EXTENT ", CANNOT PATCH ORDER " WS-TARGET-ORDER
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF.
+
+8100-CHECK-SUBSCRIPT.
+	*> the inner K loop's last pass looks one entry past the one being
+	*> computed; that lookahead slot is kept at zero by design, so the
+	*> real ceiling here is one higher than WS-TABLE-MAX-ORDER.
+	IF WS-CHECK-SUB > WS-TABLE-MAX-ORDER + 1
+		DISPLAY "FATAL: SUBSCRIPT " WS-CHECK-SUB
+			" EXCEEDS TABLE CAPACITY (MAX ORDER "
+			WS-TABLE-MAX-ORDER ")"
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF.
+
+8200-COMPUTE-GCD.
+	*> Euclidean algorithm; result (the GCD) is left in WS-GCD-A.
+	IF WS-GCD-A < 0
+		COMPUTE WS-GCD-A = WS-GCD-A * -1
+	END-IF
+	perform until WS-GCD-B = 0
+		COMPUTE WS-GCD-REM = FUNCTION MOD (WS-GCD-A, WS-GCD-B)
+		MOVE WS-GCD-B TO WS-GCD-A
+		MOVE WS-GCD-REM TO WS-GCD-B
+	end-perform.
+
+8300-ADD-FRACTIONS.
+	*> adds WS-FRAC-B-NUM/DEN into WS-FRAC-A-NUM/DEN and reduces the
+	*> result to lowest terms. Sets WS-FRAC-OVERFLOWED and leaves
+	*> WS-FRAC-A-NUM/DEN unchanged if an intermediate product will not
+	*> fit rather than silently wrapping.
+	COMPUTE WS-FRAC-A-NUM =
+			(WS-FRAC-A-NUM * WS-FRAC-B-DEN) + (WS-FRAC-B-NUM * WS-FRAC-A-DEN)
+		ON SIZE ERROR
+			SET WS-FRAC-OVERFLOWED TO TRUE
+	END-COMPUTE
+	IF WS-FRAC-NOT-OVERFLOWED
+		COMPUTE WS-FRAC-A-DEN = WS-FRAC-A-DEN * WS-FRAC-B-DEN
+			ON SIZE ERROR
+				SET WS-FRAC-OVERFLOWED TO TRUE
+		END-COMPUTE
+	END-IF
+	IF WS-FRAC-NOT-OVERFLOWED
+		MOVE WS-FRAC-A-NUM TO WS-GCD-A
+		MOVE WS-FRAC-A-DEN TO WS-GCD-B
+		PERFORM 8200-COMPUTE-GCD
+		IF WS-GCD-A > 1
+			COMPUTE WS-FRAC-A-NUM = WS-FRAC-A-NUM / WS-GCD-A
+			COMPUTE WS-FRAC-A-DEN = WS-FRAC-A-DEN / WS-GCD-A
+		END-IF
+	END-IF.
+
+2000-BUILD-TABLE.
+	move WS-M-START to m
+	perform until m greater than WS-UPPER-BOUND
+		PERFORM 2100-COMPUTE-ORDER
+
+		move m to WS-LAST-DONE
 		add 1 to m
-		move y to disp
-		DISPLAY disp 
+
+		IF FUNCTION MOD (WS-LAST-DONE, WS-CHECKPOINT-INTERVAL) = 0
+			PERFORM 2200-SAVE-CHECKPOINT
+		END-IF
 
 	end-perform
 
+	IF WS-LAST-DONE > 0
+		PERFORM 2200-SAVE-CHECKPOINT
+	END-IF.
+
+2050-PATCH-ONE-ORDER.
+	*> 2100-COMPUTE-ORDER reads B(m+1) and B(m+2) as part of the
+	*> recurrence, expecting them still at their pristine zero value the
+	*> way a fresh sequential build would find them (m+1 is the entry
+	*> being computed, m+2 is a one-ahead lookahead slot the formula
+	*> relies on being zero -- see 2100-COMPUTE-ORDER). A previously
+	*> completed run leaves both non-zero: B(m+1) is fine to zero and
+	*> overwrite since that is the entry we mean to replace, but B(m+2)
+	*> already holds a genuine, later, already-computed order that this
+	*> patch has no business touching -- save it and put it back once
+	*> the recompute is done.
+	move WS-TARGET-ORDER to m
+	COMPUTE WS-CHECK-SUB = m + 1
+	PERFORM 8100-CHECK-SUBSCRIPT
+	MOVE 0 TO B (m + 1)
+	MOVE 0 TO B-NUMERATOR (m + 1)
+	MOVE 1 TO B-DENOMINATOR (m + 1)
+	COMPUTE WS-CHECK-SUB = m + 2
+	PERFORM 8100-CHECK-SUBSCRIPT
+	MOVE B (m + 2)               TO WS-SAVE-B
+	MOVE B-NUMERATOR (m + 2)     TO WS-SAVE-NUMERATOR
+	MOVE B-DENOMINATOR (m + 2)   TO WS-SAVE-DENOMINATOR
+	MOVE B-OVERFLOW-FLAG (m + 2) TO WS-SAVE-OVERFLOW-FLAG
+	MOVE 0 TO B (m + 2)
+	MOVE 0 TO B-NUMERATOR (m + 2)
+	MOVE 1 TO B-DENOMINATOR (m + 2)
+	PERFORM 2100-COMPUTE-ORDER
+	MOVE WS-SAVE-B               TO B (m + 2)
+	MOVE WS-SAVE-NUMERATOR       TO B-NUMERATOR (m + 2)
+	MOVE WS-SAVE-DENOMINATOR     TO B-DENOMINATOR (m + 2)
+	MOVE WS-SAVE-OVERFLOW-FLAG   TO B-OVERFLOW-FLAG (m + 2)
+	*> WS-TABLE now holds every order 1 through WS-OUT-EXTENT (the full
+	*> table read back in 1300-READ-BACK-OUTPUT) with the target order
+	*> patched. WS-OUT-EXTENT, not WS-UPPER-BOUND, is the true complete
+	*> extent here -- the patch card's bound only range-checks the target
+	*> order and commonly sits at its default (19) regardless of how far
+	*> the table was really built, since patch mode never performs
+	*> 2000-BUILD-TABLE. Refresh the checkpoint to the real extent so a
+	*> later ordinary full-build run does not resume from a stale
+	*> pre-patch checkpoint and silently overwrite the patch in BERNOUT.
+	MOVE WS-OUT-EXTENT TO WS-LAST-DONE
+	PERFORM 2200-SAVE-CHECKPOINT
+	DISPLAY "PATCHED B(" m ")".
+
+2100-COMPUTE-ORDER.
+	*> computes B(m+1) (decimal and exact fraction) from the
+	*> already-populated lower entries of WS-TABLE; the caller sets m.
+	*> Shared by a full-table build and a single-order patch.
+	move 0 to y
+	move 0 to bm
+	move 0 to k
+	move 0 to WS-BM-NUM
+	move 1 to WS-BM-DEN
+	move 1 to r
+	set WS-FRAC-NOT-OVERFLOWED to true
+	perform until k greater than (m + 1)
+		*> r carries the binomial coefficient C(m+1,k) forward from the
+		*> previous pass instead of rebuilding it from scratch every
+		*> time: C(n,k) = C(n,k-1) * (n-k+1)/k, with n = m+1. k=0's
+		*> C(n,0)=1 is just the r value this field already starts at.
+		IF k > 0
+			COMPUTE WS-TERM = m + 2 - k
+			COMPUTE r = r * WS-TERM / k
+				ON SIZE ERROR
+					SET WS-FRAC-OVERFLOWED TO TRUE
+					DISPLAY "WARNING: B(" m ") BINOMIAL COEFFICIENT OVERFLOWED"
+			END-COMPUTE
+		END-IF
+
+		COMPUTE WS-CHECK-SUB = k + 1
+		PERFORM 8100-CHECK-SUBSCRIPT
+
+		COMPUTE WS-PROD = r * B (k + 1)
+		COMPUTE bm = bm - WS-PROD
+
+		IF WS-FRAC-NOT-OVERFLOWED
+			MOVE WS-BM-NUM TO WS-FRAC-A-NUM
+			MOVE WS-BM-DEN TO WS-FRAC-A-DEN
+			COMPUTE WS-FRAC-B-NUM = 0 - (r * B-NUMERATOR (k + 1))
+				ON SIZE ERROR
+					SET WS-FRAC-OVERFLOWED TO TRUE
+			END-COMPUTE
+			MOVE B-DENOMINATOR (k + 1) TO WS-FRAC-B-DEN
+			IF WS-FRAC-NOT-OVERFLOWED
+				PERFORM 8300-ADD-FRACTIONS
+			END-IF
+			MOVE WS-FRAC-A-NUM TO WS-BM-NUM
+			MOVE WS-FRAC-A-DEN TO WS-BM-DEN
+		END-IF
+
+		add 1 to k
+
+	end-perform
 
+	COMPUTE WS-DIVISOR = m + 1
+
+	*> derive the decimal approximation from the exact fraction below
+	*> rather than from bm directly -- bm is a running fixed-point sum
+	*> that only carries full precision when every B(k+1) it touched
+	*> was itself computed to full precision in this same run. Patch
+	*> mode seeds B from a previously-written table whose decimal field
+	*> was already truncated to disp's 7 places, so a bm-only decimal
+	*> would quietly drift from the exact value by a rounding residue.
+	*> Reducing the fraction first and dividing it keeps the decimal
+	*> and exact fields in agreement in both modes.
+	IF WS-FRAC-NOT-OVERFLOWED
+		MOVE WS-BM-NUM TO WS-FRAC-A-NUM
+		COMPUTE WS-FRAC-A-DEN = WS-BM-DEN * WS-DIVISOR
+			ON SIZE ERROR
+				SET WS-FRAC-OVERFLOWED TO TRUE
+		END-COMPUTE
+	END-IF
+	IF WS-FRAC-NOT-OVERFLOWED
+		MOVE WS-FRAC-A-NUM TO WS-GCD-A
+		MOVE WS-FRAC-A-DEN TO WS-GCD-B
+		PERFORM 8200-COMPUTE-GCD
+		IF WS-GCD-A > 1
+			COMPUTE WS-FRAC-A-NUM = WS-FRAC-A-NUM / WS-GCD-A
+			COMPUTE WS-FRAC-A-DEN = WS-FRAC-A-DEN / WS-GCD-A
+		END-IF
+	END-IF
+
+	*> y feeds both disp (PIC S9(2)V9(7)) and B(m+1) (PIC S9(10)V9(15));
+	*> disp's narrower COMPUTE a few lines down happens to catch most
+	*> y overflows today only because disp shares y's overflow, not
+	*> because y itself is guarded -- flag it here too so a future
+	*> widening of disp/OUT-VALUE can't let a wrapped y through silently.
+	*> (the flag is reset here, before either guarded COMPUTE, since it
+	*> must stay set for the rest of this order once either one trips it.)
+	set WS-NOT-OVERFLOWED to true
+	IF WS-FRAC-NOT-OVERFLOWED
+		COMPUTE y = WS-FRAC-A-NUM / WS-FRAC-A-DEN
+			ON SIZE ERROR
+				SET WS-OVERFLOWED TO TRUE
+		END-COMPUTE
+	ELSE
+		COMPUTE y = bm / WS-DIVISOR
+			ON SIZE ERROR
+				SET WS-OVERFLOWED TO TRUE
+		END-COMPUTE
+	END-IF
+
+	COMPUTE WS-CHECK-SUB = m + 1
+	PERFORM 8100-CHECK-SUBSCRIPT
+	move y to B (m + 1)
+	COMPUTE disp = y
+		ON SIZE ERROR
+			set WS-OVERFLOWED to true
+			DISPLAY "WARNING: B(" m ") OVERFLOWED THE DISP FIELD"
+	END-COMPUTE
+
+	IF WS-FRAC-NOT-OVERFLOWED
+		MOVE WS-FRAC-A-NUM TO B-NUMERATOR (m + 1)
+		MOVE WS-FRAC-A-DEN TO B-DENOMINATOR (m + 1)
+	ELSE
+		MOVE 0 TO B-NUMERATOR (m + 1)
+		MOVE 1 TO B-DENOMINATOR (m + 1)
+		DISPLAY "WARNING: B(" m ") EXACT FRACTION OVERFLOWED"
+		set WS-OVERFLOWED to true
+	END-IF
+
+	move WS-OVERFLOW-FLAG to B-OVERFLOW-FLAG (m + 1)
+	*> COMPUTE ... ON SIZE ERROR leaves disp holding whatever it held
+	*> before the compute (typically the prior order's value) when it
+	*> fires; clear it here so an overflowed order's SYSOUT line shows a
+	*> plain zero instead of a stale, unrelated decimal that reads as if
+	*> it belonged to this order.
+	IF WS-OVERFLOWED
+		MOVE 0 TO disp
+	END-IF
+	DISPLAY disp.
+
+2200-SAVE-CHECKPOINT.
+	MOVE WS-LAST-DONE TO CKPT-LAST-M
+	MOVE WS-TABLE TO CKPT-TABLE
+	OPEN OUTPUT CHECKPOINT-FILE
+	IF WS-CKPT-STATUS NOT = "00"
+		DISPLAY "FATAL: CANNOT OPEN CHECKPOINT FILE FOR OUTPUT (STATUS "
+			WS-CKPT-STATUS ")"
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	WRITE CHECKPOINT-RECORD
+	CLOSE CHECKPOINT-FILE.
+
+4000-WRITE-OUTPUT.
+	OPEN OUTPUT BERN-OUT-FILE
+	IF WS-OUT-STATUS NOT = "00"
+		DISPLAY "FATAL: CANNOT OPEN BERNOUT FOR OUTPUT (STATUS "
+			WS-OUT-STATUS ")"
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	*> WS-LAST-DONE tracks the highest order WS-TABLE is actually complete
+	*> through: WS-UPPER-BOUND in a full build, or the wider of the patch
+	*> card's bound and the prior BERNOUT's extent in patch mode (see
+	*> 2050-PATCH-ONE-ORDER) -- so a patch whose card does not restate the
+	*> original build's bound cannot truncate already-correct rows.
+	move 1 to WS-OUT-IDX
+	perform until WS-OUT-IDX > WS-LAST-DONE
+		move WS-OUT-IDX to OUT-ORDER
+		COMPUTE WS-CHECK-SUB = WS-OUT-IDX + 1
+		PERFORM 8100-CHECK-SUBSCRIPT
+		move B (WS-OUT-IDX + 1) to OUT-VALUE
+		move B-OVERFLOW-FLAG (WS-OUT-IDX + 1) to OUT-OVERFLOW-FLAG
+		move B-NUMERATOR (WS-OUT-IDX + 1) to OUT-NUMERATOR
+		move B-DENOMINATOR (WS-OUT-IDX + 1) to OUT-DENOMINATOR
+		WRITE BERN-OUT-RECORD
+		add 1 to WS-OUT-IDX
+	end-perform
+	CLOSE BERN-OUT-FILE.
 
-STOP RUN.
+5000-WRITE-AUDIT-LOG.
+	*> one-line audit record per run (date, time, upper bound, row
+	*> count produced), same convention as the other nightly batch
+	*> jobs in this shop -- append if the trail file already exists,
+	*> otherwise start a new one. OPEN EXTEND on a trail file that has
+	*> never been written reports STATUS 35 (file does not exist) rather
+	*> than auto-creating it, so that -- and only that -- status falls
+	*> through to OPEN OUTPUT; any other non-zero status is a genuine
+	*> I/O failure and gets the same FATAL treatment every other file
+	*> open in this program already has, instead of silently truncating
+	*> the shop's shared audit trail.
+	ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+	ACCEPT WS-RUN-TIME FROM TIME
+	OPEN EXTEND AUDIT-LOG-FILE
+	IF WS-AUDIT-STATUS = "35"
+		OPEN OUTPUT AUDIT-LOG-FILE
+		IF WS-AUDIT-STATUS NOT = "00"
+			DISPLAY "FATAL: CANNOT CREATE AUDIT LOG FILE (STATUS "
+				WS-AUDIT-STATUS ")"
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+	ELSE
+		IF WS-AUDIT-STATUS NOT = "00"
+			DISPLAY "FATAL: CANNOT OPEN AUDIT LOG FILE (STATUS "
+				WS-AUDIT-STATUS ")"
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+	END-IF
+	MOVE SPACES           TO AUDIT-LOG-RECORD
+	MOVE WS-RUN-DATE      TO AUDIT-RUN-DATE
+	MOVE WS-RUN-TIME      TO AUDIT-RUN-TIME
+	*> a patch card leaves WS-UPPER-BOUND at its compiled-in default
+	*> (1100-READ-CONTROL-CARD only overwrites it from a "F"-card's
+	*> CC-UPPER-BOUND) -- that value was never this run's bound, so
+	*> recording it here would misreport what actually happened. The
+	*> order actually acted on in patch mode is WS-TARGET-ORDER.
+	IF WS-MODE-PATCH
+		MOVE WS-TARGET-ORDER TO AUDIT-UPPER-BOUND
+	ELSE
+		MOVE WS-UPPER-BOUND  TO AUDIT-UPPER-BOUND
+	END-IF
+	MOVE WS-LAST-DONE     TO AUDIT-ROW-COUNT
+	WRITE AUDIT-LOG-RECORD
+	CLOSE AUDIT-LOG-FILE.
