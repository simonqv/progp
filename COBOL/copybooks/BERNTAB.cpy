@@ -0,0 +1,16 @@
+       >>SOURCE FORMAT FREE
+	*> Shared Bernoulli-number table entry fields.
+	*> COPY this member inside your own OCCURS-51 table instead of
+	*> hand-declaring the entry layout, so every consumer of the
+	*> B-table -- BERNOULLI itself, its checkpoint record, and any
+	*> downstream program that reads BERNOUT back in (e.g. the
+	*> interest-rate Euler-Maclaurin correction job) -- stays in sync
+	*> on field sizes.  Native level number is 10; REPLACING ==10== BY
+	*> a different level is expected when nesting this deeper than one
+	*> level below your OCCURS clause.
+	10 B                pic S9(10)V9(15).
+	10 B-OVERFLOW-FLAG  pic X value "N".
+		88 B-OVERFLOWED     value "Y".
+		88 B-NOT-OVERFLOWED value "N".
+	10 B-NUMERATOR      pic S9(18) value 0.
+	10 B-DENOMINATOR    pic 9(18) value 1.
